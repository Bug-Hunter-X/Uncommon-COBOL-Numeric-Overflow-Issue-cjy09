@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRMIG.
+      *****************************************************************
+      *  CTRMIG                                                       *
+      *  One-time migration job for req 006.  Counters were widened   *
+      *  from PIC 9(5) to PIC 9(9) COMP-3, which also widened          *
+      *  CK-VALUE/CK-EXCESS in the checkpoint record (copybook         *
+      *  CHKREC).  Any checkpoint file written before that change is   *
+      *  still sitting on disk in the old layout (copybook CHKRECOLD)  *
+      *  and OVFLCNT cannot read it directly.  This job reads the old  *
+      *  checkpoint log end to end and rewrites every record into the  *
+      *  new layout so a restart after the migration sees the same    *
+      *  balances it would have under the old one.                    *
+      *                                                                *
+      *  The converted output is written to a separate file rather    *
+      *  than overwriting the live checkpoint log in place, so        *
+      *  operations can review it and rename it into position          *
+      *  (./data/chkpt.dat) once satisfied.                            *
+      *                                                                *
+      *  CHKRECOLD carries no transaction-position or overflow-event   *
+      *  count (those fields were added after req 006), so a migrated  *
+      *  record cannot tell 1200-RESTART-FROM-CHECKPOINT in OVFLCNT    *
+      *  where to resume.  Every migrated record is stamped            *
+      *  CK-RUN-COMPLETE-FLAG "Y" so OVFLCNT treats the migration as    *
+      *  the end of an already-finished run and starts the next run's  *
+      *  TRANS-FILE from record one, the same as any other clean       *
+      *  completion - it does NOT skip records into that file.  The    *
+      *  per-counter balances still carry forward; only the restart     *
+      *  position is lost.  9000-TERMINATE DISPLAYs a warning of this   *
+      *  so operations knows to reprocess TRANS-FILE from the start.   *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-OLD-FILE ASSIGN TO "./data/chkpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT CHKPT-NEW-FILE ASSIGN TO "./data/chkpt_migrated.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPT-OLD-FILE
+           RECORDING MODE IS F.
+       COPY CHKRECOLD.
+
+       FD  CHKPT-NEW-FILE
+           RECORDING MODE IS F.
+       COPY CHKREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS               PIC XX.
+           88  WS-OLD-OK                     VALUE "00".
+
+       01  WS-OLD-EOF-FLAG             PIC X VALUE "N".
+           88  WS-END-OF-OLD                VALUE "Y".
+
+       01  WS-CONVERTED-COUNT          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONVERT-RECORDS
+               UNTIL WS-END-OF-OLD
+           PERFORM 9000-TERMINATE
+           DISPLAY "CHECKPOINT RECORDS MIGRATED: " WS-CONVERTED-COUNT
+           DISPLAY "REVIEW ./data/chkpt_migrated.dat THEN RENAME IT "
+               "TO ./data/chkpt.dat BEFORE THE NEXT OVFLCNT RUN"
+           DISPLAY "WARNING: THE MIGRATED CHECKPOINT HAS NO "
+               "TRANSACTION POSITION - THE NEXT OVFLCNT RUN WILL "
+               "REPROCESS TRANS-FILE FROM THE START"
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CHKPT-OLD-FILE
+           OPEN OUTPUT CHKPT-NEW-FILE
+           PERFORM 1100-READ-OLD.
+
+       1100-READ-OLD.
+           READ CHKPT-OLD-FILE
+               AT END
+                   SET WS-END-OF-OLD TO TRUE
+           END-READ.
+
+      *  CKO-OVERFLOW-FLAG is the only field this old layout has that
+      *  is reliably either "Y" or "N".  If chkpt.dat has already been
+      *  migrated (or some other file ended up at this path), the new
+      *  50-byte CHKREC layout read into this 33-byte record misaligns
+      *  every field - the byte landing on CKO-OVERFLOW-FLAG comes from
+      *  the middle of CK-EXCESS and will not be "Y"/"N", so a record
+      *  that fails this check is skipped rather than converted from
+      *  garbage.
+       2000-CONVERT-RECORDS.
+           IF CKO-OVERFLOW-FLAG NOT = "Y"
+                   AND CKO-OVERFLOW-FLAG NOT = "N"
+               DISPLAY "SKIPPING RECORD THAT DOES NOT LOOK LIKE THE "
+                   "OLD CHECKPOINT LAYOUT - COUNTER ID FIELD READS: "
+                   CKO-COUNTER-ID
+           ELSE
+               INITIALIZE CHKPT-REC
+               MOVE CKO-COUNTER-ID         TO CK-COUNTER-ID
+               MOVE CKO-VALUE              TO CK-VALUE
+               MOVE CKO-EXCESS             TO CK-EXCESS
+               MOVE CKO-OVERFLOW-FLAG      TO CK-OVERFLOW-FLAG
+               MOVE 0                      TO CK-TRANS-COUNT
+               MOVE 0                      TO CK-OVERFLOW-EVENT-COUNT
+               MOVE "Y"                    TO CK-RUN-COMPLETE-FLAG
+               MOVE "02"                   TO CK-LAYOUT-VERSION
+               WRITE CHKPT-REC
+               ADD 1 TO WS-CONVERTED-COUNT
+           END-IF
+           PERFORM 1100-READ-OLD.
+
+       9000-TERMINATE.
+           CLOSE CHKPT-OLD-FILE
+           CLOSE CHKPT-NEW-FILE.
