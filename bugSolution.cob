@@ -1,21 +1,538 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0.
-01  WS-AREA-2 PIC 9(5) VALUE 0.
-01  WS-OVERFLOW-FLAG PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    IF WS-AREA-1 > 99999 THEN
-        MOVE 1 TO WS-OVERFLOW-FLAG
-        MOVE 99999 TO WS-AREA-1
-    END-IF
-    DISPLAY WS-AREA-1
-    ADD 1 TO WS-AREA-2
-    IF WS-AREA-2 > 99999 THEN
-        MOVE 1 TO WS-OVERFLOW-FLAG
-        MOVE 99999 TO WS-AREA-2
-    END-IF
-    DISPLAY WS-AREA-2
-    IF WS-OVERFLOW-FLAG = 1 THEN
-        DISPLAY "OVERFLOW DETECTED!" 
-    END-IF
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLCNT.
+      *****************************************************************
+      *  OVFLCNT                                                      *
+      *  Reads the daily transaction feed and applies each record's   *
+      *  amount to the named counter it identifies, guarding against  *
+      *  the counter exceeding its configured limit (PIC 9(9) COMP-3, *
+      *  widened by req 006 - see CTRMIG for the one-time conversion  *
+      *  of balances saved under the old PIC 9(5) layout).  Counters  *
+      *  are table-driven: the set of active counters comes from      *
+      *  CTRDEF-FILE (maintained by operations via CTRLOAD) instead   *
+      *  of a hand-coded field per counter.  Every time a counter is  *
+      *  capped, an audit record is written to OVFL-LOG-FILE so the   *
+      *  event survives past the sysout spool.                        *
+      *                                                                *
+      *  A checkpoint is written every WS-CHECKPOINT-INTERVAL          *
+      *  transactions so that an abend mid-run can be restarted        *
+      *  without losing or double-counting what was already applied.  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRDEF-FILE ASSIGN TO "./data/ctrdef.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CD-COUNTER-ID
+               FILE STATUS IS WS-CTRDEF-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "./data/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL OVFL-LOG-FILE ASSIGN TO "./data/ovflw.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO "./data/chkpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT SUMMARY-RPT-FILE ASSIGN TO "./data/sumrpt.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "./data/ctlcnt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT OPTIONAL ALERT-QUEUE-FILE
+               ASSIGN TO "./data/alertq.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRDEF-FILE.
+       COPY CTRDEF.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANREC.
+
+       FD  OVFL-LOG-FILE
+           RECORDING MODE IS F.
+       COPY OVFLREC.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       COPY CHKREC.
+
+       FD  SUMMARY-RPT-FILE
+           RECORDING MODE IS F.
+       COPY SUMRPT.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY CTLREC.
+
+       FD  ALERT-QUEUE-FILE
+           RECORDING MODE IS F.
+       COPY ALQREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CTRTBL.
+
+       01  WS-CTR-TRUE                 PIC 9(10) VALUE 0.
+
+      *  WS-OVERFLOW-EVENT-COUNT and WS-ANY-OVERFLOW are derived from
+      *  WS-CTR-OVERFLOW-FLAG in WS-CTR-ENTRY (copybook CTRTBL), not a
+      *  shared indicator - that way two counters overflowing in the
+      *  same run (or only one of them) is never ambiguous: each
+      *  counter carries its own flag and the offending counter's id
+      *  is always named in the log, checkpoint, and summary output.
+       01  WS-OVERFLOW-EVENT-COUNT     PIC 9(5) VALUE 0.
+       01  WS-ANY-OVERFLOW             PIC X VALUE "N".
+           88  WS-OVERFLOW-EXISTS            VALUE "Y".
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-END-OF-TRANS              VALUE "Y".
+
+       01  WS-CTRDEF-STATUS            PIC XX.
+           88  WS-CTRDEF-OK                   VALUE "00".
+           88  WS-CTRDEF-NOT-FOUND             VALUE "10" "23" "35".
+
+       01  WS-CHKPT-STATUS             PIC XX.
+           88  WS-CHKPT-OK                   VALUE "00".
+           88  WS-CHKPT-NOT-FOUND             VALUE "05" "35" "10".
+
+       01  WS-CONTROL-STATUS           PIC XX.
+           88  WS-CONTROL-OK                  VALUE "00".
+           88  WS-CONTROL-NOT-SUPPLIED        VALUE "05" "35".
+           88  WS-CONTROL-NOT-FOUND           VALUE "10".
+
+      *  WS-DISCREPANCY-EVENT-COUNT and WS-ANY-DISCREPANCY mirror the
+      *  req 005 pattern used for overflow: a per-counter indicator
+      *  (WS-CTR-DISCREPANCY-FLAG in CTRTBL) names which counter
+      *  failed to reconcile against the upstream control feed, rather
+      *  than one shared flag for the whole run.
+       01  WS-DISCREPANCY-EVENT-COUNT  PIC 9(5) VALUE 0.
+       01  WS-ANY-DISCREPANCY          PIC X VALUE "N".
+           88  WS-DISCREPANCY-EXISTS         VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(3) VALUE 100.
+       01  WS-TRANS-COUNT              PIC 9(7) VALUE 0.
+
+      *  WS-RUN-COMPLETE-FLAG is this run's own completion state,
+      *  written to CK-RUN-COMPLETE-FLAG on every checkpoint - "N"
+      *  until 0000-MAIN sets it "Y" right before the final checkpoint
+      *  after the processing loop ends.  WS-PRIOR-RUN-COMPLETE-FLAG
+      *  is what the LAST checkpoint on disk said, restored in
+      *  1220-APPLY-CHECKPOINT-REC: if it says "Y", CK-TRANS-COUNT is
+      *  the final tally of an already-finished run, not a position to
+      *  resume in a new invocation's TRANS-FILE, so 1200's restart
+      *  logic resets WS-TRANS-COUNT/WS-OVERFLOW-EVENT-COUNT instead of
+      *  treating them as mid-run state to pick back up.
+       01  WS-RUN-COMPLETE-FLAG        PIC X VALUE "N".
+           88  WS-RUN-IS-COMPLETE           VALUE "Y".
+       01  WS-PRIOR-RUN-COMPLETE-FLAG  PIC X VALUE "N".
+           88  WS-PRIOR-RUN-WAS-COMPLETE    VALUE "Y".
+
+      *  WS-RUN-ID is stamped from ACCEPT FROM TIME (HHMMSSss) in
+      *  1000-INITIALIZE so every invocation gets its own id - the
+      *  counters are cumulative and more than one run/restart can
+      *  land on the same WS-RUN-DATE, and a fixed literal here would
+      *  make every overflow-log/alert-queue/summary-report record
+      *  from every one of them indistinguishable from each other.
+       01  WS-RUN-INFO.
+           05  WS-RUN-DATE             PIC X(8).
+           05  WS-RUN-ID               PIC X(8).
+
+      *  Edited fields used only to format the summary report lines
+      *  (copybook SUMRPT) - COMP-3 counter values are converted
+      *  through these before being STRINGed into report text.
+       01  WS-RPT-VALUE-ED             PIC ZZZZZZZZ9.
+       01  WS-RPT-EXCESS-ED            PIC ZZZZZZZZ9.
+       01  WS-RPT-EVENT-CT-ED          PIC ZZZZ9.
+       01  WS-RPT-OVFL-IND             PIC XXX.
+       01  WS-RPT-CONTROL-ED           PIC ZZZZZZZZ9.
+       01  WS-RPT-DISCR-IND            PIC XXX.
+       01  WS-RPT-CTLSUP-IND           PIC XXX.
+       01  WS-RPT-TRUE-TOTAL-ED        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-TRANS
+           MOVE "Y" TO WS-RUN-COMPLETE-FLAG
+           PERFORM 7000-WRITE-CHECKPOINT
+           PERFORM 7500-RECONCILE-CONTROL-TOTALS
+           PERFORM 8000-WRITE-SUMMARY-REPORT
+           PERFORM 8500-SET-RETURN-CODE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-ID   FROM TIME
+           PERFORM 1050-LOAD-COUNTER-DEFS
+           PERFORM 1200-RESTART-FROM-CHECKPOINT
+           OPEN INPUT  TRANS-FILE
+           OPEN EXTEND OVFL-LOG-FILE
+           OPEN EXTEND CHKPT-FILE
+           OPEN EXTEND ALERT-QUEUE-FILE
+           PERFORM 1150-SKIP-APPLIED-TRANSACTIONS
+           PERFORM 1100-READ-TRANS.
+
+      *  WS-TRANS-COUNT was just restored (if a checkpoint existed) by
+      *  1200-RESTART-FROM-CHECKPOINT to the number of transactions
+      *  already applied before the prior abend.  TRANS-FILE has no
+      *  saved position of its own, so those same records have to be
+      *  read and discarded here before the main loop resumes reading
+      *  - otherwise they would be applied a second time on top of the
+      *  counter values the checkpoint already restored.
+       1150-SKIP-APPLIED-TRANSACTIONS.
+           PERFORM WS-TRANS-COUNT TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET WS-END-OF-TRANS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1050-LOAD-COUNTER-DEFS.
+           OPEN INPUT CTRDEF-FILE
+           PERFORM 1060-READ-COUNTER-DEF
+               UNTIL WS-CTRDEF-NOT-FOUND
+           CLOSE CTRDEF-FILE.
+
+      *  WS-CTR-ENTRY is OCCURS 1 TO 50 TIMES - CTRDEF-FILE is an
+      *  ops-maintained master (req 004) that can grow past that over
+      *  time, and WS-CTR-COUNT (PIC 9(3)) has no ceiling of its own
+      *  to stop it.  Past 50 active defs, CTR-IDX would walk off the
+      *  end of the table and corrupt whatever follows WS-COUNTER-TABLE
+      *  in WORKING-STORAGE, so any def past the 50th is refused here
+      *  instead of silently indexed.
+       1060-READ-COUNTER-DEF.
+           READ CTRDEF-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-CTRDEF-STATUS
+               NOT AT END
+                   IF CD-ACTIVE THEN
+                       IF WS-CTR-COUNT >= 50 THEN
+                           DISPLAY "COUNTER TABLE FULL AT 50 ENTRIES "
+                               "- IGNORING COUNTER DEF: "
+                               CD-COUNTER-ID
+                       ELSE
+                           SET CTR-IDX TO WS-CTR-COUNT
+                           SET CTR-IDX UP BY 1
+                           ADD 1 TO WS-CTR-COUNT
+                           MOVE CD-COUNTER-ID
+                               TO WS-CTR-ID (CTR-IDX)
+                           MOVE CD-COUNTER-NAME
+                               TO WS-CTR-NAME (CTR-IDX)
+                           MOVE CD-LIMIT
+                               TO WS-CTR-LIMIT (CTR-IDX)
+                           MOVE 0
+                               TO WS-CTR-VALUE (CTR-IDX)
+                           MOVE 0
+                               TO WS-CTR-EXCESS (CTR-IDX)
+                           MOVE 0
+                               TO WS-CTR-CONTROL-COUNT (CTR-IDX)
+                           MOVE 0
+                               TO WS-CTR-TRUE-TOTAL (CTR-IDX)
+                           MOVE "N"
+                               TO WS-CTR-OVERFLOW-FLAG (CTR-IDX)
+                           MOVE "N"
+                               TO WS-CTR-DISCREPANCY-FLAG (CTR-IDX)
+                           MOVE "N"
+                               TO WS-CTR-CTL-SUPPLIED-FLAG (CTR-IDX)
+                       END-IF
+                   END-IF
+           END-READ.
+
+       1100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+      *  If the last checkpoint on disk was written after a clean
+      *  finish (WS-PRIOR-RUN-WAS-COMPLETE), its CK-TRANS-COUNT is the
+      *  final tally of that already-finished run, not a position to
+      *  resume in - this run's TRANS-FILE is presumed to be a new
+      *  daily feed starting at record one, so the position and this
+      *  run's own overflow tally both start over.  Per-counter totals
+      *  are left restored either way since those carry forward across
+      *  days by design.
+       1200-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-OK THEN
+               PERFORM 1210-READ-LAST-CHECKPOINT
+                   UNTIL WS-CHKPT-NOT-FOUND
+           END-IF
+           CLOSE CHKPT-FILE
+           IF WS-PRIOR-RUN-WAS-COMPLETE THEN
+               MOVE 0 TO WS-TRANS-COUNT
+               MOVE 0 TO WS-OVERFLOW-EVENT-COUNT
+           END-IF.
+
+       1210-READ-LAST-CHECKPOINT.
+           READ CHKPT-FILE
+               AT END
+                   MOVE "10" TO WS-CHKPT-STATUS
+               NOT AT END
+                   PERFORM 1220-APPLY-CHECKPOINT-REC
+           END-READ.
+
+      *  CK-LAYOUT-VERSION is only ever "02" on a record this program
+      *  (or CTRMIG) wrote under the current CHKREC layout.  A record
+      *  still sitting on disk under the pre-req-006 CHKRECOLD layout
+      *  (33 bytes) reads into this 50-byte record space-padded past
+      *  byte 33, so CK-LAYOUT-VERSION comes back blank rather than
+      *  "02" - caught here and abended loudly instead of trusting
+      *  misaligned CK-VALUE/CK-EXCESS/CK-RUN-COMPLETE-FLAG fields.
+      *
+      *  CK-TRANS-COUNT/CK-OVERFLOW-EVENT-COUNT are run-level, not
+      *  per-counter - every record written in a checkpoint cycle
+      *  carries the same values, so the last record read (same as
+      *  everything else in this "keep the last one seen" restore)
+      *  leaves WS-TRANS-COUNT/WS-OVERFLOW-EVENT-COUNT at the run's
+      *  true state as of the last checkpoint, whether or not this
+      *  particular record's counter id is recognized below.
+       1220-APPLY-CHECKPOINT-REC.
+           IF CK-LAYOUT-VERSION NOT = "02" THEN
+               DISPLAY "CHECKPOINT RECORD LAYOUT NOT RECOGNIZED FOR "
+                   "COUNTER " CK-COUNTER-ID " - ./data/chkpt.dat MAY "
+                   "STILL BE IN THE PRE-REQ-006 LAYOUT"
+               DISPLAY "RUN CTRMIG AND RENAME ITS OUTPUT INTO PLACE "
+                   "BEFORE RESTARTING OVFLCNT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE CK-TRANS-COUNT          TO WS-TRANS-COUNT
+           MOVE CK-OVERFLOW-EVENT-COUNT TO WS-OVERFLOW-EVENT-COUNT
+           MOVE CK-RUN-COMPLETE-FLAG    TO WS-PRIOR-RUN-COMPLETE-FLAG
+           SET CTR-IDX TO 1
+           SEARCH WS-CTR-ENTRY
+               AT END
+                   DISPLAY "CHECKPOINT FOR UNKNOWN COUNTER: "
+                       CK-COUNTER-ID
+               WHEN WS-CTR-ID (CTR-IDX) = CK-COUNTER-ID
+                   MOVE CK-VALUE          TO WS-CTR-VALUE (CTR-IDX)
+                   MOVE CK-EXCESS         TO WS-CTR-EXCESS (CTR-IDX)
+                   MOVE CK-OVERFLOW-FLAG
+                       TO WS-CTR-OVERFLOW-FLAG (CTR-IDX)
+           END-SEARCH.
+
+       2000-PROCESS-TRANSACTIONS.
+           SET CTR-IDX TO 1
+           SEARCH WS-CTR-ENTRY
+               AT END
+                   DISPLAY "UNKNOWN COUNTER ID: " TR-COUNTER-ID
+               WHEN WS-CTR-ID (CTR-IDX) = TR-COUNTER-ID
+                   PERFORM 2100-APPLY-COUNTER
+           END-SEARCH
+           ADD 1 TO WS-TRANS-COUNT
+           IF FUNCTION MOD(WS-TRANS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-TRANS.
+
+      *  The true sum is computed in a PIC 9(10) intermediate field
+      *  before it is applied to the counter.  The counter is still
+      *  narrower than the intermediate field, and a plain ADD would
+      *  silently truncate the high-order digits
+      *  instead of raising a size error when TR-AMOUNT is large
+      *  enough to jump straight past the limit in one record - the
+      *  truncated result can land back at or under the limit and the
+      *  overflow would never be detected.
+       2100-APPLY-COUNTER.
+           COMPUTE WS-CTR-TRUE =
+               WS-CTR-VALUE (CTR-IDX) + TR-AMOUNT
+           IF WS-CTR-TRUE > WS-CTR-LIMIT (CTR-IDX) THEN
+               ADD 1 TO WS-OVERFLOW-EVENT-COUNT
+               MOVE "Y" TO WS-CTR-OVERFLOW-FLAG (CTR-IDX)
+               COMPUTE WS-CTR-EXCESS (CTR-IDX) =
+                   WS-CTR-EXCESS (CTR-IDX)
+                   + (WS-CTR-TRUE - WS-CTR-LIMIT (CTR-IDX))
+               MOVE WS-CTR-LIMIT (CTR-IDX) TO WS-CTR-VALUE (CTR-IDX)
+               INITIALIZE OVFL-LOG-REC
+               MOVE WS-RUN-DATE             TO OL-RUN-DATE
+               MOVE WS-RUN-ID               TO OL-RUN-ID
+               MOVE WS-CTR-ID (CTR-IDX)     TO OL-COUNTER-ID
+               MOVE WS-CTR-NAME (CTR-IDX)   TO OL-COUNTER-NAME
+               MOVE WS-CTR-VALUE (CTR-IDX)  TO OL-CAPPED-VALUE
+               WRITE OVFL-LOG-REC
+               INITIALIZE ALERT-QUEUE-REC
+               MOVE WS-RUN-DATE             TO AQ-RUN-DATE
+               MOVE WS-RUN-ID               TO AQ-RUN-ID
+               MOVE WS-CTR-ID (CTR-IDX)     TO AQ-COUNTER-ID
+               MOVE WS-CTR-NAME (CTR-IDX)   TO AQ-COUNTER-NAME
+               MOVE "OVERFLOW"              TO AQ-ALERT-TYPE
+               WRITE ALERT-QUEUE-REC
+           ELSE
+               MOVE WS-CTR-TRUE TO WS-CTR-VALUE (CTR-IDX)
+           END-IF.
+
+       7000-WRITE-CHECKPOINT.
+           PERFORM VARYING CTR-IDX FROM 1 BY 1
+               UNTIL CTR-IDX > WS-CTR-COUNT
+               INITIALIZE CHKPT-REC
+               MOVE WS-CTR-ID (CTR-IDX)            TO CK-COUNTER-ID
+               MOVE WS-CTR-VALUE (CTR-IDX)          TO CK-VALUE
+               MOVE WS-CTR-EXCESS (CTR-IDX)         TO CK-EXCESS
+               MOVE WS-CTR-OVERFLOW-FLAG (CTR-IDX)  TO CK-OVERFLOW-FLAG
+               MOVE WS-TRANS-COUNT          TO CK-TRANS-COUNT
+               MOVE WS-OVERFLOW-EVENT-COUNT
+                   TO CK-OVERFLOW-EVENT-COUNT
+               MOVE WS-RUN-COMPLETE-FLAG    TO CK-RUN-COMPLETE-FLAG
+               MOVE "02"                    TO CK-LAYOUT-VERSION
+               WRITE CHKPT-REC
+           END-PERFORM.
+
+      *  Balances each counter's true total (capped value plus the
+      *  excess req 001/006 preserve) against the control count the
+      *  upstream feed supplied for it, so a transaction that landed
+      *  on the wrong counter - not just one that overflowed - gets
+      *  caught (req 008).  CONTROL-FILE is OPTIONAL: a run with no
+      *  control feed supplied skips reconciliation rather than
+      *  abending.
+       7500-RECONCILE-CONTROL-TOTALS.
+           PERFORM VARYING CTR-IDX FROM 1 BY 1
+               UNTIL CTR-IDX > WS-CTR-COUNT
+               COMPUTE WS-CTR-TRUE-TOTAL (CTR-IDX) =
+                   WS-CTR-VALUE (CTR-IDX) + WS-CTR-EXCESS (CTR-IDX)
+           END-PERFORM
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-OK THEN
+               PERFORM 7510-READ-CONTROL-REC
+                   UNTIL WS-CONTROL-NOT-FOUND
+           END-IF
+           CLOSE CONTROL-FILE.
+
+       7510-READ-CONTROL-REC.
+           READ CONTROL-FILE
+               AT END
+                   MOVE "10" TO WS-CONTROL-STATUS
+               NOT AT END
+                   PERFORM 7520-APPLY-CONTROL-REC
+           END-READ.
+
+       7520-APPLY-CONTROL-REC.
+           SET CTR-IDX TO 1
+           SEARCH WS-CTR-ENTRY
+               AT END
+                   DISPLAY "CONTROL COUNT FOR UNKNOWN COUNTER: "
+                       CN-COUNTER-ID
+               WHEN WS-CTR-ID (CTR-IDX) = CN-COUNTER-ID
+                   MOVE CN-CONTROL-COUNT
+                       TO WS-CTR-CONTROL-COUNT (CTR-IDX)
+                   MOVE "Y" TO WS-CTR-CTL-SUPPLIED-FLAG (CTR-IDX)
+                   IF WS-CTR-TRUE-TOTAL (CTR-IDX)
+                           NOT = CN-CONTROL-COUNT THEN
+                       MOVE "Y" TO WS-CTR-DISCREPANCY-FLAG (CTR-IDX)
+                       ADD 1 TO WS-DISCREPANCY-EVENT-COUNT
+                   END-IF
+           END-SEARCH.
+
+      *  Replaces the old three-DISPLAY summary with a real formatted
+      *  report file (req 007) - run date/run-id, a line per counter
+      *  showing its final value, true excess, and overflow indicator,
+      *  and a trailer with the total overflow event count.  Also
+      *  derives WS-ANY-OVERFLOW from the table for 9000-TERMINATE's
+      *  return-code handling.
+       8000-WRITE-SUMMARY-REPORT.
+           PERFORM VARYING CTR-IDX FROM 1 BY 1
+               UNTIL CTR-IDX > WS-CTR-COUNT
+               IF WS-CTR-OVERFLOWED (CTR-IDX) THEN
+                   MOVE "Y" TO WS-ANY-OVERFLOW
+               END-IF
+               IF WS-CTR-DISCREPANT (CTR-IDX) THEN
+                   MOVE "Y" TO WS-ANY-DISCREPANCY
+               END-IF
+           END-PERFORM
+           OPEN OUTPUT SUMMARY-RPT-FILE
+           PERFORM 8100-WRITE-REPORT-HEADER
+           PERFORM 8200-WRITE-REPORT-DETAIL
+               VARYING CTR-IDX FROM 1 BY 1
+               UNTIL CTR-IDX > WS-CTR-COUNT
+           PERFORM 8300-WRITE-REPORT-TRAILER
+           CLOSE SUMMARY-RPT-FILE
+           DISPLAY "SUMMARY REPORT WRITTEN TO ./data/sumrpt.rpt".
+
+       8100-WRITE-REPORT-HEADER.
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           STRING "COUNTER OVERFLOW SUMMARY REPORT   RUN DATE: "
+               WS-RUN-DATE "   RUN ID: " WS-RUN-ID
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           STRING "COUNTER-ID  COUNTER-NAME          "
+               "   FINAL-VALUE     EXCESS  TRUE-TOTAL"
+               "  OVFL     CONTROL  DISCR  SUP"
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+
+      *  WS-RPT-CTLSUP-IND shows whether CONTROL-FILE actually named
+      *  this counter - without it, a counter the control feed never
+      *  mentions and one that reconciled to exactly zero both print
+      *  "0" in the CONTROL column with no way to tell them apart.
+       8200-WRITE-REPORT-DETAIL.
+           MOVE WS-CTR-VALUE (CTR-IDX)   TO WS-RPT-VALUE-ED
+           MOVE WS-CTR-EXCESS (CTR-IDX)  TO WS-RPT-EXCESS-ED
+           MOVE WS-CTR-TRUE-TOTAL (CTR-IDX) TO WS-RPT-TRUE-TOTAL-ED
+           MOVE WS-CTR-CONTROL-COUNT (CTR-IDX) TO WS-RPT-CONTROL-ED
+           MOVE "NO"                    TO WS-RPT-OVFL-IND
+           IF WS-CTR-OVERFLOWED (CTR-IDX) THEN
+               MOVE "YES" TO WS-RPT-OVFL-IND
+           END-IF
+           MOVE "NO"                    TO WS-RPT-DISCR-IND
+           IF WS-CTR-DISCREPANT (CTR-IDX) THEN
+               MOVE "YES" TO WS-RPT-DISCR-IND
+           END-IF
+           MOVE "NO"                    TO WS-RPT-CTLSUP-IND
+           IF WS-CTR-CTL-SUPPLIED (CTR-IDX) THEN
+               MOVE "YES" TO WS-RPT-CTLSUP-IND
+           END-IF
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           STRING WS-CTR-ID (CTR-IDX) "  " WS-CTR-NAME (CTR-IDX)
+               "  " WS-RPT-VALUE-ED "  " WS-RPT-EXCESS-ED
+               "  " WS-RPT-TRUE-TOTAL-ED
+               "  " WS-RPT-OVFL-IND
+               "  " WS-RPT-CONTROL-ED "  " WS-RPT-DISCR-IND
+               "  " WS-RPT-CTLSUP-IND
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+
+       8300-WRITE-REPORT-TRAILER.
+           MOVE WS-OVERFLOW-EVENT-COUNT TO WS-RPT-EVENT-CT-ED
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           STRING "TOTAL OVERFLOW EVENTS: " WS-RPT-EVENT-CT-ED
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           MOVE WS-DISCREPANCY-EVENT-COUNT TO WS-RPT-EVENT-CT-ED
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           STRING "TOTAL DISCREPANCIES:   " WS-RPT-EVENT-CT-ED
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+
+      *  Gives the scheduler something to branch on besides scraping
+      *  sysout for "OVERFLOW DETECTED!" (req 009) - overflow is the
+      *  more severe condition (a counter was actually capped) so it
+      *  takes priority over a reconciliation discrepancy alone.  An
+      *  alert record is also dropped onto ALERT-QUEUE-FILE for each
+      *  overflow as it happens (see 2100-APPLY-COUNTER) so on-call
+      *  can be paged without waiting for the job to finish.
+       8500-SET-RETURN-CODE.
+           IF WS-OVERFLOW-EXISTS THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-DISCREPANCY-EXISTS THEN
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE OVFL-LOG-FILE
+           CLOSE CHKPT-FILE
+           CLOSE ALERT-QUEUE-FILE.
