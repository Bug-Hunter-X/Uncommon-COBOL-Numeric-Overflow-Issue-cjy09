@@ -0,0 +1,41 @@
+      *****************************************************************
+      *  CHKREC.cpy                                                   *
+      *  Checkpoint record layout (CHKPT-FILE).  One record is        *
+      *  written per counter every checkpoint cycle so a restart can  *
+      *  reload every entry in WS-COUNTER-TABLE (copybook CTRTBL)     *
+      *  instead of always starting from zero.  The file is an        *
+      *  append-only log of snapshots; on restart the program reads   *
+      *  it end to end and keeps the last record seen for each        *
+      *  counter id.  Widened past PIC 9(5) by req 006 - CTRMIG       *
+      *  converts balances saved under the old layout (CHKRECOLD).    *
+      *  CK-TRANS-COUNT/CK-OVERFLOW-EVENT-COUNT carry the run-level   *
+      *  transaction position and overflow-event tally, not just the  *
+      *  per-counter fields above - every record in a checkpoint      *
+      *  cycle carries the same run-level values, so restart picks    *
+      *  them up off the last record read same as everything else.    *
+      *  CK-RUN-COMPLETE-FLAG is "Y" only on the checkpoint written   *
+      *  after a clean finish (0000-MAIN), "N" on every periodic      *
+      *  mid-run checkpoint - it tells restart whether CK-TRANS-COUNT *
+      *  is a position to resume within the same TRANS-FILE or the    *
+      *  final count from an already-finished run, so a fresh daily   *
+      *  feed is not mistaken for a file to skip into (req 002/003).  *
+      *  CK-LAYOUT-VERSION is stamped "02" on every record this       *
+      *  layout writes (carved out of CK-RESERVED, record length      *
+      *  unchanged).  ./data/chkpt.dat is shared with the pre-req-006 *
+      *  CHKRECOLD layout (33 bytes vs this record's 50), and LINE    *
+      *  SEQUENTIAL silently space-pads a short line instead of       *
+      *  erroring - an un-migrated old record read as this layout     *
+      *  lands CK-LAYOUT-VERSION on padding spaces, not "02", so      *
+      *  restart can tell the difference and refuse it instead of     *
+      *  trusting misaligned fields.                                  *
+      *****************************************************************
+       01  CHKPT-REC.
+           05  CK-COUNTER-ID           PIC X(8).
+           05  CK-VALUE                PIC 9(9).
+           05  CK-EXCESS               PIC 9(9).
+           05  CK-OVERFLOW-FLAG        PIC X.
+           05  CK-TRANS-COUNT          PIC 9(7).
+           05  CK-OVERFLOW-EVENT-COUNT PIC 9(5).
+           05  CK-RUN-COMPLETE-FLAG    PIC X.
+           05  CK-LAYOUT-VERSION       PIC X(2).
+           05  CK-RESERVED             PIC X(8).
