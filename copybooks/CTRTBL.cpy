@@ -0,0 +1,36 @@
+      *****************************************************************
+      *  CTRTBL.cpy                                                   *
+      *  In-memory, table-driven list of active counters loaded from  *
+      *  CTRDEF-FILE at start-up.  Replaces the old pair of hardcoded  *
+      *  WS-AREA-1 / WS-AREA-2 fields so a new counter is added by an  *
+      *  operations control-file entry rather than new WORKING-STORAGE *
+      *  and a hand-copied block of PROCEDURE DIVISION logic.  The     *
+      *  counter fields are PIC 9(9) COMP-3 (req 006) - wide enough    *
+      *  that the 99999-class cap stops being a routine occurrence;    *
+      *  CTRMIG converts balances saved under the old PIC 9(5) layout. *
+      *  WS-CTR-CONTROL-COUNT/WS-CTR-TRUE-TOTAL/WS-CTR-DISCREPANCY-    *
+      *  FLAG (req 008) hold the upstream control count and the        *
+      *  result of reconciling it against what this run actually       *
+      *  applied.  WS-CTR-CTL-SUPPLIED-FLAG tells a "no control        *
+      *  count was ever supplied for this counter" apart from          *
+      *  "reconciled to exactly zero" - both leave                     *
+      *  WS-CTR-CONTROL-COUNT at zero.                                 *
+      *****************************************************************
+       01  WS-COUNTER-TABLE.
+           05  WS-CTR-COUNT            PIC 9(3) VALUE 0.
+           05  WS-CTR-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CTR-COUNT
+                   INDEXED BY CTR-IDX.
+               10  WS-CTR-ID               PIC X(8).
+               10  WS-CTR-NAME             PIC X(20).
+               10  WS-CTR-LIMIT            PIC 9(9) COMP-3.
+               10  WS-CTR-VALUE            PIC 9(9) COMP-3.
+               10  WS-CTR-EXCESS           PIC 9(9) COMP-3.
+               10  WS-CTR-OVERFLOW-FLAG    PIC X VALUE "N".
+                   88  WS-CTR-OVERFLOWED        VALUE "Y".
+               10  WS-CTR-CONTROL-COUNT    PIC 9(9) COMP-3.
+               10  WS-CTR-TRUE-TOTAL       PIC 9(9) COMP-3.
+               10  WS-CTR-DISCREPANCY-FLAG PIC X VALUE "N".
+                   88  WS-CTR-DISCREPANT        VALUE "Y".
+               10  WS-CTR-CTL-SUPPLIED-FLAG PIC X VALUE "N".
+                   88  WS-CTR-CTL-SUPPLIED      VALUE "Y".
