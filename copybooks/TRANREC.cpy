@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  TRANREC.cpy                                                  *
+      *  Record layout for the daily transaction feed (TRANS-FILE).   *
+      *  Each detail record names the counter to move and the amount  *
+      *  to apply to it, so the job reflects real business volumes    *
+      *  instead of a fixed test increment.                           *
+      *****************************************************************
+       01  TRANS-REC.
+           05  TR-COUNTER-ID           PIC X(8).
+           05  TR-AMOUNT                PIC 9(7).
