@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  ALQREC.cpy                                                   *
+      *  Record layout for the overflow alert queue                   *
+      *  (ALERT-QUEUE-FILE).  A record is dropped here - separately   *
+      *  from the OVFL-LOG-FILE audit trail - every time a counter     *
+      *  overflows, so the job scheduler can page on-call by watching  *
+      *  this queue instead of someone noticing OVERFLOW DETECTED! in *
+      *  sysout the next morning (req 009).                            *
+      *****************************************************************
+       01  ALERT-QUEUE-REC.
+           05  AQ-RUN-DATE             PIC X(8).
+           05  AQ-RUN-ID               PIC X(8).
+           05  AQ-COUNTER-ID           PIC X(8).
+           05  AQ-COUNTER-NAME         PIC X(20).
+           05  AQ-ALERT-TYPE           PIC X(10).
+           05  AQ-RESERVED             PIC X(20).
