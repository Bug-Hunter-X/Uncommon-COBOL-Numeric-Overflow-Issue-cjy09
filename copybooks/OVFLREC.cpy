@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  OVFLREC.cpy                                                  *
+      *  Record layout for the overflow audit log (OVFL-LOG-FILE).    *
+      *  One record is written every time a counter hits its limit    *
+      *  and is capped, so the event can be traced long after the     *
+      *  run's sysout has rolled off.                                 *
+      *****************************************************************
+       01  OVFL-LOG-REC.
+           05  OL-RUN-DATE             PIC X(8).
+           05  OL-RUN-ID               PIC X(8).
+           05  OL-COUNTER-ID           PIC X(8).
+           05  OL-COUNTER-NAME         PIC X(20).
+           05  OL-CAPPED-VALUE         PIC 9(9).
+           05  OL-RESERVED             PIC X(30).
