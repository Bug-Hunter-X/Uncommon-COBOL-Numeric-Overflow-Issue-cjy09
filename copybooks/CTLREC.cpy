@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CTLREC.cpy                                                   *
+      *  Record layout for the upstream control-count feed            *
+      *  (CONTROL-FILE).  One record per counter, supplied by the      *
+      *  same upstream process that produces the daily transaction    *
+      *  feed, giving the count OVFLCNT's own total should reconcile  *
+      *  to.  Read-only input to OVFLCNT - req 008.  CN-CONTROL-COUNT  *
+      *  is DISPLAY, not COMP-3, the same as CK-VALUE in CHKREC -      *
+      *  CONTROL-FILE is LINE SEQUENTIAL text and packed-decimal       *
+      *  bytes aren't valid there.                                     *
+      *****************************************************************
+       01  CONTROL-REC.
+           05  CN-COUNTER-ID           PIC X(8).
+           05  CN-CONTROL-COUNT        PIC 9(9).
+           05  CN-RESERVED             PIC X(10).
