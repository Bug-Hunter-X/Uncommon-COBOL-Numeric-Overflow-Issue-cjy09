@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CHKRECOLD.cpy                                                *
+      *  Pre-req-006 checkpoint record layout, kept only so CTRMIG    *
+      *  can read balances saved before the counters were widened     *
+      *  past PIC 9(5).  Do not use this layout for new code - see     *
+      *  CHKREC instead.                                               *
+      *****************************************************************
+       01  CHKPT-OLD-REC.
+           05  CKO-COUNTER-ID          PIC X(8).
+           05  CKO-VALUE               PIC 9(5).
+           05  CKO-EXCESS              PIC 9(9).
+           05  CKO-OVERFLOW-FLAG       PIC X.
+           05  CKO-RESERVED            PIC X(10).
