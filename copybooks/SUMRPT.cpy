@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  SUMRPT.cpy                                                   *
+      *  Record layout for the end-of-run summary report              *
+      *  (SUMMARY-RPT-FILE).  One formatted text line per counter,    *
+      *  plus a header and trailer line, so ops has a file to print   *
+      *  or archive at sign-off instead of scraping the three old     *
+      *  DISPLAY statements out of job sysout (req 007).  Sized to    *
+      *  110 so the widest detail line (ID/NAME/VALUE/EXCESS/         *
+      *  TRUE-TOTAL/OVFL/CONTROL/DISCR/SUP, all req 005-008 columns)  *
+      *  and its header labels fit with room to spare instead of      *
+      *  STRING silently truncating the rightmost columns.            *
+      *****************************************************************
+       01  SUMMARY-RPT-LINE            PIC X(110).
