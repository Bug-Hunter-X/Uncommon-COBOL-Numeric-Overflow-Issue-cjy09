@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CTRDEF.cpy                                                   *
+      *  Record layout for the counter-definition master              *
+      *  (CTRDEF-FILE), keyed by counter id.  Operations add or       *
+      *  retire a named counter by maintaining this file instead of   *
+      *  a new field being coded for each one.  CD-LIMIT is PIC 9(9)   *
+      *  COMP-3 (req 006) to match the widened WS-CTR-LIMIT in CTRTBL. *
+      *****************************************************************
+       01  CTRDEF-REC.
+           05  CD-COUNTER-ID           PIC X(8).
+           05  CD-COUNTER-NAME         PIC X(20).
+           05  CD-LIMIT                PIC 9(9) COMP-3.
+           05  CD-ACTIVE-FLAG          PIC X.
+               88  CD-ACTIVE                VALUE "Y".
+               88  CD-RETIRED                VALUE "N".
+           05  CD-RESERVED             PIC X(10).
