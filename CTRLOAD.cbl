@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRLOAD.
+      *****************************************************************
+      *  CTRLOAD                                                      *
+      *  Batch load job for the counter-definition master.  Operations *
+      *  maintain the plain sequential source CTRDEF-SRC (one card    *
+      *  per counter - add a line to add a counter, flip the active   *
+      *  flag to "N" to retire one) and rerun this job to rebuild the  *
+      *  CTRDEF-FILE master that OVFLCNT reads at start-up.           *
+      *                                                                *
+      *  CTRDEF-FILE is ORGANIZATION INDEXED, ACCESS MODE SEQUENTIAL - *
+      *  the standard requires records to be WRITTEN in ascending      *
+      *  CD-COUNTER-ID order under sequential access, or the write     *
+      *  raises the same INVALID KEY condition as a real duplicate.    *
+      *  Operations appends new cards to CTRDEF-SRC in whatever order  *
+      *  counters are added, not key order, so the raw source is       *
+      *  SORTed by CS-COUNTER-ID into CTRDEF-SRC-SORTED before the     *
+      *  load loop reads it - that is the only thing 2000-LOAD-        *
+      *  DEFINITIONS is allowed to assume about record order.          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRDEF-SRC ASSIGN TO "./data/ctrdefs.src"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO "./data/ctrsortwk".
+
+           SELECT CTRDEF-SRC-SORTED
+               ASSIGN TO "./data/ctrdefs_sorted.src"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CTRDEF-FILE ASSIGN TO "./data/ctrdef.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CD-COUNTER-ID
+               FILE STATUS IS WS-CTRDEF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRDEF-SRC
+           RECORDING MODE IS F.
+       01  CTRDEF-SRC-RAW-REC.
+           05  CSR-COUNTER-ID          PIC X(8).
+           05  CSR-COUNTER-NAME        PIC X(20).
+           05  CSR-LIMIT               PIC 9(9).
+           05  CSR-ACTIVE-FLAG         PIC X.
+           05  CSR-RESERVED            PIC X(10).
+
+       SD  SORT-WORK.
+       01  SW-REC.
+           05  SW-COUNTER-ID           PIC X(8).
+           05  SW-COUNTER-NAME         PIC X(20).
+           05  SW-LIMIT                PIC 9(9).
+           05  SW-ACTIVE-FLAG          PIC X.
+           05  SW-RESERVED             PIC X(10).
+
+       FD  CTRDEF-SRC-SORTED
+           RECORDING MODE IS F.
+       01  CTRDEF-SRC-REC.
+           05  CS-COUNTER-ID           PIC X(8).
+           05  CS-COUNTER-NAME         PIC X(20).
+           05  CS-LIMIT                PIC 9(9).
+           05  CS-ACTIVE-FLAG          PIC X.
+           05  CS-RESERVED             PIC X(10).
+
+       FD  CTRDEF-FILE.
+       COPY CTRDEF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTRDEF-STATUS            PIC XX.
+           88  WS-CTRDEF-OK                   VALUE "00".
+
+       01  WS-SRC-EOF-FLAG             PIC X VALUE "N".
+           88  WS-END-OF-SRC                VALUE "Y".
+
+       01  WS-LOADED-COUNT             PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-COUNTER-ID
+               USING CTRDEF-SRC
+               GIVING CTRDEF-SRC-SORTED
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-DEFINITIONS
+               UNTIL WS-END-OF-SRC
+           PERFORM 9000-TERMINATE
+           DISPLAY "COUNTER DEFINITIONS LOADED: " WS-LOADED-COUNT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CTRDEF-SRC-SORTED
+           OPEN OUTPUT CTRDEF-FILE
+           PERFORM 1100-READ-SRC.
+
+       1100-READ-SRC.
+           READ CTRDEF-SRC-SORTED
+               AT END
+                   SET WS-END-OF-SRC TO TRUE
+           END-READ.
+
+       2000-LOAD-DEFINITIONS.
+           MOVE CS-COUNTER-ID          TO CD-COUNTER-ID
+           MOVE CS-COUNTER-NAME        TO CD-COUNTER-NAME
+           MOVE CS-LIMIT               TO CD-LIMIT
+           MOVE CS-ACTIVE-FLAG         TO CD-ACTIVE-FLAG
+           MOVE SPACES                 TO CD-RESERVED
+           WRITE CTRDEF-REC
+               INVALID KEY
+                   DISPLAY "DUPLICATE COUNTER ID IGNORED: "
+                       CS-COUNTER-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE
+           PERFORM 1100-READ-SRC.
+
+       9000-TERMINATE.
+           CLOSE CTRDEF-SRC-SORTED
+           CLOSE CTRDEF-FILE.
